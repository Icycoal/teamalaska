@@ -9,7 +9,9 @@ FILE-CONTROL.
     SELECT OUTPUT-FILE ASSIGN TO "InCollege-Output.txt"
         ORGANIZATION IS LINE SEQUENTIAL.
     SELECT ACCOUNT-FILE ASSIGN TO "InCollege-Accounts.txt"
-        ORGANIZATION IS LINE SEQUENTIAL
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ACC-USER-KEY
         FILE STATUS IS acct-file-status.
     SELECT PROFILE-FILE ASSIGN TO "InCollege-Profiles.txt"
         ORGANIZATION IS LINE SEQUENTIAL
@@ -26,6 +28,15 @@ FILE-CONTROL.
     SELECT APPLICATIONS-FILE ASSIGN TO "InCollege-Applications.txt"
         ORGANIZATION IS LINE SEQUENTIAL
         FILE STATUS IS apps-file-status.
+    SELECT SKILLS-FILE ASSIGN TO "InCollege-Skills.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS skills-file-status.
+    SELECT EXCEPTIONS-FILE ASSIGN TO "InCollege-Exceptions.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS exceptions-file-status.
+    SELECT CHECKPOINT-FILE ASSIGN TO "InCollege-Checkpoint.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS checkpoint-file-status.
 
 DATA DIVISION.
 FILE SECTION.
@@ -36,10 +47,14 @@ FD OUTPUT-FILE.
 01 OUT-REC PIC X(250).
 
 FD ACCOUNT-FILE.
-01 ACC-REC-FILE PIC X(40).
+01 ACC-REC-FILE.
+    05 ACC-USER-KEY  PIC X(20).
+    05 ACC-PASS-FILE PIC X(20).
 
 FD PROFILE-FILE.
-01 PROF-REC-FILE PIC X(1550).
+01 PROF-REC-FILE.
+    05 PROF-USER-KEY-FILE PIC X(20).
+    05 PROF-BODY-FILE     PIC X(2146).
 
 FD CONNECTION-FILE.
 01 CONN-REC-FILE.
@@ -62,53 +77,86 @@ FD APPLICATIONS-FILE.
     05 APP-EMPLOYER     PIC X(50).
     05 APP-LOCATION     PIC X(50).
 
+FD SKILLS-FILE.
+01 SKILL-REC-FILE.
+    05 SKILL-NAME-FILE PIC X(30).
+    05 SKILL-DESC-FILE PIC X(100).
+    05 SKILL-LINK-FILE PIC X(100).
+
+FD EXCEPTIONS-FILE.
+01 EXCEPTION-REC PIC X(120).
+
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-REC.
+    05 CKPT-LINE-FILE   PIC 9(6).
+    05 CKPT-ACTION-FILE PIC X(30).
+
 WORKING-STORAGE SECTION.
 01 TARGET-USER   PIC X(20).
 01 USER-FULLNAME PIC X(250).
 01 mainChoice PIC 9.
-01 subChoice PIC 9.
+01 subChoice PIC 99.
 01 loginOk PIC X VALUE "N".
 01 programDoneFlag    PIC X VALUE "N".
 01 postLoginDoneFlag  PIC X VALUE "N".
 01 msgBuffer PIC X(250).
 01 userName PIC X(20).
 01 userPass PIC X(20).
-01 accountCount PIC 9 VALUE 0.
+01 accountCount PIC 999 VALUE 0.
 01 foundFlag PIC X VALUE "N".
-01 idx PIC 9.
+01 idx PIC 999.
 01 charPos PIC 99.
 01 char PIC X.
 01 passLength PIC 99.
 01 hasUpper PIC X.
 01 hasDigit PIC X.
 01 hasSpecial PIC X.
+01 passwordValidFlag PIC X.
 01 acct-file-status PIC XX.
 01 profile-file-status PIC XX.
 01 conn-file-status PIC XX.
 01 request-file-status PIC XX.
 01 trimmedUser PIC X(20).
 01 trimmedPass PIC X(20).
-01 loggedInUser PIC 9.
+01 loggedInUser PIC 999.
 01 temp-year PIC 9(4).
 01 trimmed-input PIC X(50).
 01 short-trimmed PIC X(4).
 01 graduation-year-str PIC X(4).
 01 exp-idx PIC 9.
 01 edu-idx PIC 9.
+01 exp-entry-count PIC 9.
+01 edu-entry-count PIC 9.
 01 EOF-INPUT-FILE PIC X VALUE "N".
-01 ws-search-name       PIC X(41).
+01 ws-search-name       PIC X(50).
 01 ws-full-name         PIC X(41).
 01 ws-display-idx       PIC 9.
-01 search-idx           PIC 9.
+01 search-idx           PIC 999.
 01 search-found-flag    PIC X.
+01 ws-haystack          PIC X(250).
+01 ws-haystack-len      PIC 999.
+01 ws-needle-len        PIC 999.
+01 ws-scan-pos          PIC 999.
+01 ws-contains-flag     PIC X.
+01 search-match-count   PIC 999.
+01 search-match-table   PIC 999 OCCURS 200 TIMES.
 01 debug-input PIC X(201).
-01 conn-idx PIC 99.
-01 conn-check-idx PIC 99.
+01 conn-idx PIC 999.
+01 conn-check-idx PIC 999.
 01 user1-id PIC 9.
 01 user2-id PIC 9.
 01 conn-status-check PIC X.
 01 can-send-request PIC X.
-01 pending-count PIC 99.
+01 jobOwnerFlag PIC X.
+01 pending-count PIC 999.
+01 pym-direct-table PIC X(20) OCCURS 200 TIMES.
+01 pym-direct-count PIC 999.
+01 pym-candidate-table PIC X(20) OCCURS 200 TIMES.
+01 pym-candidate-count PIC 999.
+01 pym-via-table PIC X(20) OCCURS 200 TIMES.
+01 pym-is-duplicate PIC X.
+01 pym-scan-idx PIC 999.
+01 pym-other-user PIC X(20).
 
 01 jobs-file-status PIC XX.
 01 apps-file-status PIC XX.
@@ -118,23 +166,30 @@ WORKING-STORAGE SECTION.
 01 job-employer  PIC X(50).
 01 job-location  PIC X(50).
 01 job-salary    PIC X(30).
+01 old-job-title    PIC X(50).
+01 old-job-employer PIC X(50).
 
-01 job-count PIC 99 VALUE 0.
-01 job-idx PIC 99.
-01 job-selection PIC 99.
+01 job-count PIC 999 VALUE 0.
+01 job-idx PIC 999.
+01 job-selection PIC 999.
 01 job-details-flag PIC X.
 01 job-apply-flag PIC X.
 
-01 application-count PIC 99 VALUE 0.
-01 app-idx PIC 99.
-01 app-selection PIC 99.
+01 application-count PIC 999 VALUE 0.
+01 app-idx PIC 999.
+01 app-selection PIC 999.
+01 roster-applicant-count PIC 999.
 
-01 accounts.
-    05 account-user OCCURS 5 TIMES PIC X(20) VALUE SPACES.
-    05 account-pass OCCURS 5 TIMES PIC X(20) VALUE SPACES.
+*> Runtime cache of usernames/passwords mirrored from the indexed
+*> ACCOUNT-FILE, rebuilt by LOAD-ACCOUNTS and rewritten by
+*> SAVE-ACCOUNTS. Position in this table lines up with the matching
+*> row in user-profiles, so accountCount is no longer pinned to 5.
+01 account-roster.
+    05 roster-user OCCURS 200 TIMES PIC X(20) VALUE SPACES.
+    05 roster-pass OCCURS 200 TIMES PIC X(20) VALUE SPACES.
 
 01 user-profiles.
-    05 user-profile OCCURS 5 TIMES.
+    05 user-profile OCCURS 200 TIMES.
         10 first-name PIC X(20).
         10 last-name PIC X(20).
         10 university PIC X(50).
@@ -150,37 +205,61 @@ WORKING-STORAGE SECTION.
             15 edu-degree PIC X(50).
             15 edu-university PIC X(50).
             15 edu-years PIC X(50).
+        10 skills-completed-count PIC 99.
+        10 skills-completed-table OCCURS 20 TIMES PIC X(30).
 
 01 connection-data.
-    05 connection-record OCCURS 25 TIMES.
+    05 connection-record OCCURS 200 TIMES.
         10 conn-user1 PIC X(20).
         10 conn-user2 PIC X(20).
         10 conn-status PIC X.
            88 conn-pending VALUE "P".
            88 conn-accepted VALUE "A".
 
-01 connection-count PIC 99 VALUE 0.
+01 connection-count PIC 999 VALUE 0.
 
 01 request-data.
-    05 request-record OCCURS 25 TIMES.
+    05 request-record OCCURS 200 TIMES.
         10 req-sender   PIC X(20).
         10 req-receiver PIC X(20).
 
-01 request-count PIC 99 VALUE 0.
+01 request-count PIC 999 VALUE 0.
+
+01 skills-file-status PIC XX.
+01 skill-count PIC 99 VALUE 0.
+01 skill-idx PIC 99.
 
-01 skillList.
-    05 skillName OCCURS 5 TIMES PIC X(20) VALUE SPACES.
+01 skill-catalog.
+    05 skill-entry OCCURS 20 TIMES.
+        10 skill-name PIC X(30).
+        10 skill-desc PIC X(100).
+        10 skill-link PIC X(100).
+
+01 exceptions-file-status PIC XX.
+01 exception-line PIC X(120).
+01 exception-count PIC 999 VALUE 0.
+01 profile-row-count PIC 999 VALUE 0.
+01 profile-load-idx PIC 999.
+01 recon-username PIC X(20).
+01 recon-idx PIC 999.
+01 recon-found-flag PIC X.
+
+01 checkpoint-file-status PIC XX.
+01 input-line-number PIC 9(6) VALUE 0.
+01 resume-line-count PIC 9(6) VALUE 0.
+01 current-action PIC X(30) VALUE SPACES.
 
 01 job-data.
-    05 job-record OCCURS 10 TIMES.
+    05 job-record OCCURS 200 TIMES.
         10 job-title-record    PIC X(50).
         10 job-desc-record     PIC X(200).
         10 job-employer-record PIC X(50).
         10 job-location-record PIC X(50).
         10 job-salary-record   PIC X(30).
+        10 job-owner-record    PIC X(20).
 
 01 application-data.
-    05 application-record OCCURS 25 TIMES.
+    05 application-record OCCURS 200 TIMES.
         10 app-user-record    PIC X(20).
         10 app-job-title-record PIC X(50).
         10 app-employer-record  PIC X(50).
@@ -191,11 +270,16 @@ WORKING-STORAGE SECTION.
 
 PROCEDURE DIVISION.
 START-PROGRAM.
+    PERFORM LOAD-CHECKPOINT
     OPEN INPUT INPUT-FILE
     OPEN OUTPUT OUTPUT-FILE
+    PERFORM SKIP-COMPLETED-LINES
     OPEN INPUT ACCOUNT-FILE
     IF acct-file-status = "35"
         MOVE 0 TO accountCount
+        OPEN OUTPUT ACCOUNT-FILE
+        CLOSE ACCOUNT-FILE
+        OPEN INPUT ACCOUNT-FILE
     ELSE
         PERFORM LOAD-ACCOUNTS
     END-IF
@@ -230,7 +314,8 @@ START-PROGRAM.
         PERFORM LOAD-APPLICATIONS
     END-IF
 
-    PERFORM SETUP-SKILLS
+    PERFORM LOAD-SKILLS
+    PERFORM RECONCILE-DATA
     PERFORM WELCOME-SCREEN
     MOVE "N" TO programDoneFlag
     PERFORM MAIN-MENU UNTIL programDoneFlag = "Y"
@@ -240,6 +325,7 @@ START-PROGRAM.
     PERFORM SAVE-REQUESTS
     PERFORM SAVE-JOBS
     PERFORM SAVE-APPLICATIONS
+    PERFORM CLEAR-CHECKPOINT
     CLOSE INPUT-FILE
     CLOSE OUTPUT-FILE
     CLOSE ACCOUNT-FILE
@@ -255,28 +341,45 @@ INITIALIZE-PROFILES.
 
 LOAD-ACCOUNTS.
     MOVE 0 TO accountCount
-    PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > 5
-        READ ACCOUNT-FILE
+    MOVE LOW-VALUES TO ACC-USER-KEY
+    START ACCOUNT-FILE KEY IS NOT LESS THAN ACC-USER-KEY
+        INVALID KEY
+            CONTINUE
+    END-START
+    PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > 200
+        READ ACCOUNT-FILE NEXT RECORD
             AT END EXIT PERFORM
             NOT AT END
                 ADD 1 TO accountCount
-                MOVE ACC-REC-FILE(1:20) TO account-user(idx)
-                MOVE ACC-REC-FILE(21:20) TO account-pass(idx)
+                MOVE ACC-USER-KEY  TO roster-user(accountCount)
+                MOVE ACC-PASS-FILE TO roster-pass(accountCount)
         END-READ
     END-PERFORM.
 
 LOAD-PROFILES.
-    PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > 5
+    MOVE 0 TO profile-row-count
+    PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > 200
         READ PROFILE-FILE
             AT END EXIT PERFORM
             NOT AT END
-                MOVE PROF-REC-FILE TO user-profile(idx)
+                ADD 1 TO profile-row-count
+                MOVE 0 TO profile-load-idx
+                PERFORM VARYING recon-idx FROM 1 BY 1 UNTIL recon-idx > accountCount
+                    IF FUNCTION TRIM(roster-user(recon-idx)) =
+                       FUNCTION TRIM(PROF-USER-KEY-FILE)
+                        MOVE recon-idx TO profile-load-idx
+                        EXIT PERFORM
+                    END-IF
+                END-PERFORM
+                IF profile-load-idx > 0
+                    MOVE PROF-BODY-FILE TO user-profile(profile-load-idx)
+                END-IF
         END-READ
     END-PERFORM.
 
 LOAD-CONNECTIONS.
     MOVE 0 TO connection-count
-    PERFORM VARYING conn-idx FROM 1 BY 1 UNTIL conn-idx > 25
+    PERFORM VARYING conn-idx FROM 1 BY 1 UNTIL conn-idx > 200
         READ CONNECTION-FILE
             AT END EXIT PERFORM
             NOT AT END
@@ -289,7 +392,7 @@ LOAD-CONNECTIONS.
 
 LOAD-REQUESTS.
     MOVE 0 TO request-count
-    PERFORM VARYING conn-idx FROM 1 BY 1 UNTIL conn-idx > 25
+    PERFORM VARYING conn-idx FROM 1 BY 1 UNTIL conn-idx > 200
         READ REQUEST-FILE
             AT END EXIT PERFORM
             NOT AT END
@@ -301,7 +404,7 @@ LOAD-REQUESTS.
 
 LOAD-JOBS.
     MOVE 0 TO job-count
-    PERFORM VARYING job-idx FROM 1 BY 1 UNTIL job-idx > 10
+    PERFORM VARYING job-idx FROM 1 BY 1 UNTIL job-idx > 200
         READ JOBS-FILE
             AT END EXIT PERFORM
             NOT AT END
@@ -312,7 +415,7 @@ LOAD-JOBS.
 
 LOAD-APPLICATIONS.
     MOVE 0 TO application-count
-    PERFORM VARYING app-idx FROM 1 BY 1 UNTIL app-idx > 25
+    PERFORM VARYING app-idx FROM 1 BY 1 UNTIL app-idx > 200
         READ APPLICATIONS-FILE
             AT END EXIT PERFORM
             NOT AT END
@@ -324,12 +427,115 @@ LOAD-APPLICATIONS.
         END-READ
     END-PERFORM.
 
+RECONCILE-DATA.
+    OPEN OUTPUT EXCEPTIONS-FILE
+    MOVE 0 TO exception-count
+
+    IF profile-row-count NOT = accountCount
+        MOVE SPACES TO exception-line
+        STRING "Profile row count (" DELIMITED BY SIZE
+               profile-row-count DELIMITED BY SIZE
+               ") does not match account count (" DELIMITED BY SIZE
+               accountCount DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
+               INTO exception-line
+        END-STRING
+        PERFORM WRITE-EXCEPTION
+    END-IF
+
+    PERFORM VARYING conn-idx FROM 1 BY 1 UNTIL conn-idx > connection-count
+        MOVE conn-user1(conn-idx) TO recon-username
+        PERFORM CHECK-USERNAME-KNOWN
+        IF recon-found-flag = "N"
+            MOVE SPACES TO exception-line
+            STRING "Connection record references unknown username: " DELIMITED BY SIZE
+                   FUNCTION TRIM(conn-user1(conn-idx)) DELIMITED BY SIZE
+                   INTO exception-line
+            END-STRING
+            PERFORM WRITE-EXCEPTION
+        END-IF
+        MOVE conn-user2(conn-idx) TO recon-username
+        PERFORM CHECK-USERNAME-KNOWN
+        IF recon-found-flag = "N"
+            MOVE SPACES TO exception-line
+            STRING "Connection record references unknown username: " DELIMITED BY SIZE
+                   FUNCTION TRIM(conn-user2(conn-idx)) DELIMITED BY SIZE
+                   INTO exception-line
+            END-STRING
+            PERFORM WRITE-EXCEPTION
+        END-IF
+    END-PERFORM
+
+    PERFORM VARYING conn-idx FROM 1 BY 1 UNTIL conn-idx > request-count
+        MOVE req-sender(conn-idx) TO recon-username
+        PERFORM CHECK-USERNAME-KNOWN
+        IF recon-found-flag = "N"
+            MOVE SPACES TO exception-line
+            STRING "Connection request references unknown username: " DELIMITED BY SIZE
+                   FUNCTION TRIM(req-sender(conn-idx)) DELIMITED BY SIZE
+                   INTO exception-line
+            END-STRING
+            PERFORM WRITE-EXCEPTION
+        END-IF
+        MOVE req-receiver(conn-idx) TO recon-username
+        PERFORM CHECK-USERNAME-KNOWN
+        IF recon-found-flag = "N"
+            MOVE SPACES TO exception-line
+            STRING "Connection request references unknown username: " DELIMITED BY SIZE
+                   FUNCTION TRIM(req-receiver(conn-idx)) DELIMITED BY SIZE
+                   INTO exception-line
+            END-STRING
+            PERFORM WRITE-EXCEPTION
+        END-IF
+    END-PERFORM
+
+    PERFORM VARYING app-idx FROM 1 BY 1 UNTIL app-idx > application-count
+        MOVE app-user-record(app-idx) TO recon-username
+        PERFORM CHECK-USERNAME-KNOWN
+        IF recon-found-flag = "N"
+            MOVE SPACES TO exception-line
+            STRING "Job application references unknown username: " DELIMITED BY SIZE
+                   FUNCTION TRIM(app-user-record(app-idx)) DELIMITED BY SIZE
+                   INTO exception-line
+            END-STRING
+            PERFORM WRITE-EXCEPTION
+        END-IF
+    END-PERFORM
+
+    PERFORM VARYING job-idx FROM 1 BY 1 UNTIL job-idx > job-count
+        MOVE job-owner-record(job-idx) TO recon-username
+        PERFORM CHECK-USERNAME-KNOWN
+        IF recon-found-flag = "N"
+            MOVE SPACES TO exception-line
+            STRING "Job posting references unknown owner username: " DELIMITED BY SIZE
+                   FUNCTION TRIM(job-owner-record(job-idx)) DELIMITED BY SIZE
+                   INTO exception-line
+            END-STRING
+            PERFORM WRITE-EXCEPTION
+        END-IF
+    END-PERFORM
+
+    CLOSE EXCEPTIONS-FILE.
+
+WRITE-EXCEPTION.
+    ADD 1 TO exception-count
+    WRITE EXCEPTION-REC FROM exception-line.
+
+CHECK-USERNAME-KNOWN.
+    MOVE "N" TO recon-found-flag
+    PERFORM VARYING recon-idx FROM 1 BY 1 UNTIL recon-idx > accountCount
+        IF FUNCTION TRIM(roster-user(recon-idx)) = FUNCTION TRIM(recon-username)
+            MOVE "Y" TO recon-found-flag
+            EXIT PERFORM
+        END-IF
+    END-PERFORM.
+
 SAVE-ACCOUNTS.
     CLOSE ACCOUNT-FILE
     OPEN OUTPUT ACCOUNT-FILE
     PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > accountCount
-        MOVE account-user(idx) TO ACC-REC-FILE(1:20)
-        MOVE account-pass(idx) TO ACC-REC-FILE(21:20)
+        MOVE roster-user(idx) TO ACC-USER-KEY
+        MOVE roster-pass(idx) TO ACC-PASS-FILE
         WRITE ACC-REC-FILE
     END-PERFORM
     CLOSE ACCOUNT-FILE
@@ -339,7 +545,8 @@ SAVE-PROFILES.
     CLOSE PROFILE-FILE
     OPEN OUTPUT PROFILE-FILE
     PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > accountCount
-        MOVE user-profile(idx) TO PROF-REC-FILE
+        MOVE roster-user(idx)   TO PROF-USER-KEY-FILE
+        MOVE user-profile(idx)  TO PROF-BODY-FILE
         WRITE PROF-REC-FILE
     END-PERFORM
     CLOSE PROFILE-FILE
@@ -391,12 +598,57 @@ SAVE-APPLICATIONS.
     CLOSE APPLICATIONS-FILE
     OPEN INPUT APPLICATIONS-FILE.
 
-SETUP-SKILLS.
-    MOVE "Skill1" TO skillName(1)
-    MOVE "Skill2" TO skillName(2)
-    MOVE "Skill3" TO skillName(3)
-    MOVE "Skill4" TO skillName(4)
-    MOVE "Skill5" TO skillName(5).
+LOAD-SKILLS.
+    MOVE 0 TO skill-count
+    OPEN INPUT SKILLS-FILE
+    IF skills-file-status NOT = "35"
+        PERFORM VARYING skill-idx FROM 1 BY 1 UNTIL skill-idx > 20
+            READ SKILLS-FILE
+                AT END EXIT PERFORM
+                NOT AT END
+                    ADD 1 TO skill-count
+                    MOVE SKILL-NAME-FILE TO skill-name(skill-count)
+                    MOVE SKILL-DESC-FILE TO skill-desc(skill-count)
+                    MOVE SKILL-LINK-FILE TO skill-link(skill-count)
+            END-READ
+        END-PERFORM
+        CLOSE SKILLS-FILE
+    END-IF.
+
+LOAD-CHECKPOINT.
+    MOVE 0 TO resume-line-count
+    MOVE SPACES TO current-action
+    OPEN INPUT CHECKPOINT-FILE
+    IF checkpoint-file-status NOT = "35"
+        READ CHECKPOINT-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CKPT-LINE-FILE   TO resume-line-count
+                MOVE CKPT-ACTION-FILE TO current-action
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+SKIP-COMPLETED-LINES.
+    PERFORM UNTIL input-line-number >= resume-line-count
+                   OR EOF-INPUT-FILE = "Y"
+        PERFORM READ-INPUT-SAFELY
+    END-PERFORM.
+
+WRITE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE input-line-number TO CKPT-LINE-FILE
+    MOVE current-action    TO CKPT-ACTION-FILE
+    WRITE CHECKPOINT-REC
+    CLOSE CHECKPOINT-FILE.
+
+CLEAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE 0      TO CKPT-LINE-FILE
+    MOVE SPACES TO CKPT-ACTION-FILE
+    WRITE CHECKPOINT-REC
+    CLOSE CHECKPOINT-FILE.
 
 WELCOME-SCREEN.
     MOVE "Welcome to InCollege!" TO msgBuffer
@@ -405,6 +657,8 @@ WELCOME-SCREEN.
     PERFORM DISPLAY-MSG
     MOVE "2. Create New Account" TO msgBuffer
     PERFORM DISPLAY-MSG
+    MOVE "3. Forgot Password" TO msgBuffer
+    PERFORM DISPLAY-MSG
     MOVE "Enter your choice:" TO msgBuffer
     PERFORM DISPLAY-MSG.
 
@@ -417,7 +671,7 @@ READ-INPUT-SAFELY.
             MOVE "Y" TO EOF-INPUT-FILE
             MOVE SPACES TO IN-REC
         NOT AT END
-            CONTINUE
+            ADD 1 TO input-line-number
     END-READ.
 
 MAIN-MENU.
@@ -428,9 +682,14 @@ MAIN-MENU.
         MOVE FUNCTION NUMVAL(IN-REC) TO mainChoice
         EVALUATE mainChoice
             WHEN 1
+                MOVE "LOGIN" TO current-action
                 PERFORM LOGIN
             WHEN 2
+                MOVE "CREATE-ACCOUNT" TO current-action
                 PERFORM CREATE-ACCOUNT
+            WHEN 3
+                MOVE "RESET-PASSWORD" TO current-action
+                PERFORM RESET-PASSWORD
             WHEN OTHER
                 MOVE "Y" TO programDoneFlag
         END-EVALUATE
@@ -441,11 +700,6 @@ MAIN-MENU.
     END-IF.
 
 CREATE-ACCOUNT.
-    IF accountCount >= 5
-        MOVE "All permitted accounts have been created, please come back later" TO msgBuffer
-        PERFORM DISPLAY-MSG
-        EXIT PARAGRAPH
-    END-IF
     MOVE "Enter new username:" TO msgBuffer
     PERFORM DISPLAY-MSG
     PERFORM READ-INPUT-SAFELY
@@ -453,6 +707,23 @@ CREATE-ACCOUNT.
         EXIT PARAGRAPH
     END-IF
     MOVE IN-REC TO userName
+
+    MOVE FUNCTION TRIM(userName) TO ACC-USER-KEY
+    READ ACCOUNT-FILE
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            MOVE "That username is already taken." TO msgBuffer
+            PERFORM DISPLAY-MSG
+            EXIT PARAGRAPH
+    END-READ
+
+    IF accountCount >= 200
+        MOVE "All permitted accounts have been created, please come back later" TO msgBuffer
+        PERFORM DISPLAY-MSG
+        EXIT PARAGRAPH
+    END-IF
+
     MOVE "Enter new password:" TO msgBuffer
     PERFORM DISPLAY-MSG
     PERFORM READ-INPUT-SAFELY
@@ -460,6 +731,20 @@ CREATE-ACCOUNT.
         EXIT PARAGRAPH
     END-IF
     MOVE IN-REC TO userPass
+    PERFORM VALIDATE-PASSWORD-STRENGTH
+    IF passwordValidFlag = "N"
+        EXIT PARAGRAPH
+    END-IF
+    ADD 1 TO accountCount
+    MOVE userName TO roster-user(accountCount)
+    MOVE userPass TO roster-pass(accountCount)
+    MOVE "Account successfully created!" TO msgBuffer
+    PERFORM DISPLAY-MSG
+    PERFORM SAVE-ACCOUNTS
+    PERFORM WRITE-CHECKPOINT.
+
+VALIDATE-PASSWORD-STRENGTH.
+    MOVE "Y" TO passwordValidFlag
     MOVE 0 TO passLength
     PERFORM VARYING charPos FROM 1 BY 1 UNTIL charPos > 20
         IF userPass(charPos:1) = SPACE
@@ -469,6 +754,7 @@ CREATE-ACCOUNT.
         END-IF
     END-PERFORM
     IF passLength < 8 OR passLength > 12
+        MOVE "N" TO passwordValidFlag
         MOVE "Password does not meet requirements." TO msgBuffer
         PERFORM DISPLAY-MSG
         EXIT PARAGRAPH
@@ -487,16 +773,73 @@ CREATE-ACCOUNT.
         END-IF
     END-PERFORM
     IF hasUpper = "N" OR hasDigit = "N" OR hasSpecial = "N"
+        MOVE "N" TO passwordValidFlag
         MOVE "Password does not meet requirements." TO msgBuffer
         PERFORM DISPLAY-MSG
+    END-IF.
+
+RESET-PASSWORD.
+    MOVE "Enter your username:" TO msgBuffer
+    PERFORM DISPLAY-MSG
+    PERFORM READ-INPUT-SAFELY
+    IF EOF-INPUT-FILE = "Y"
         EXIT PARAGRAPH
     END-IF
-    ADD 1 TO accountCount
-    MOVE userName TO account-user(accountCount)
-    MOVE userPass TO account-pass(accountCount)
-    MOVE "Account successfully created!" TO msgBuffer
+    MOVE IN-REC TO userName
+
+    MOVE FUNCTION TRIM(userName) TO ACC-USER-KEY
+    READ ACCOUNT-FILE
+        INVALID KEY
+            MOVE "We could not verify your identity." TO msgBuffer
+            PERFORM DISPLAY-MSG
+            EXIT PARAGRAPH
+        NOT INVALID KEY
+            CONTINUE
+    END-READ
+
+    PERFORM FIND-ROSTER-SLOT
+    IF loggedInUser = 0
+        MOVE "We could not verify your identity." TO msgBuffer
+        PERFORM DISPLAY-MSG
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Enter your graduation year on file:" TO msgBuffer
+    PERFORM DISPLAY-MSG
+    PERFORM READ-INPUT-SAFELY
+    IF EOF-INPUT-FILE = "Y"
+        MOVE 0 TO loggedInUser
+        EXIT PARAGRAPH
+    END-IF
+    MOVE IN-REC TO graduation-year-str
+
+    IF FUNCTION NUMVAL(graduation-year-str) NOT = graduation-year(loggedInUser)
+        MOVE "We could not verify your identity." TO msgBuffer
+        PERFORM DISPLAY-MSG
+        MOVE 0 TO loggedInUser
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Enter your new password:" TO msgBuffer
     PERFORM DISPLAY-MSG
-    PERFORM SAVE-ACCOUNTS.
+    PERFORM READ-INPUT-SAFELY
+    IF EOF-INPUT-FILE = "Y"
+        MOVE 0 TO loggedInUser
+        EXIT PARAGRAPH
+    END-IF
+    MOVE IN-REC TO userPass
+    PERFORM VALIDATE-PASSWORD-STRENGTH
+    IF passwordValidFlag = "N"
+        MOVE 0 TO loggedInUser
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE userPass TO roster-pass(loggedInUser)
+    PERFORM SAVE-ACCOUNTS
+    PERFORM WRITE-CHECKPOINT
+    MOVE 0 TO loggedInUser
+    MOVE "Your password has been updated. Please log in." TO msgBuffer
+    PERFORM DISPLAY-MSG.
 
 LOGIN.
     MOVE "N" TO loginOk
@@ -516,15 +859,17 @@ LOGIN.
         END-IF
         MOVE IN-REC TO userPass
         MOVE "N" TO foundFlag
-        PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > accountCount
-            MOVE FUNCTION TRIM(account-user(idx)) TO trimmedUser
-            MOVE FUNCTION TRIM(account-pass(idx)) TO trimmedPass
-            IF trimmedUser = FUNCTION TRIM(userName)
-                AND trimmedPass = FUNCTION TRIM(userPass)
-                MOVE "Y" TO foundFlag
-                MOVE idx TO loggedInUser
-            END-IF
-        END-PERFORM
+        MOVE FUNCTION TRIM(userName) TO ACC-USER-KEY
+        READ ACCOUNT-FILE
+            INVALID KEY
+                CONTINUE
+            NOT INVALID KEY
+                MOVE FUNCTION TRIM(ACC-PASS-FILE) TO trimmedPass
+                IF trimmedPass = FUNCTION TRIM(userPass)
+                    MOVE "Y" TO foundFlag
+                    PERFORM FIND-ROSTER-SLOT
+                END-IF
+        END-READ
         IF foundFlag = "Y"
             MOVE "You have successfully logged in." TO msgBuffer
             PERFORM DISPLAY-MSG
@@ -543,6 +888,15 @@ LOGIN.
         END-IF
     END-PERFORM.
 
+FIND-ROSTER-SLOT.
+    MOVE 0 TO loggedInUser
+    PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > accountCount
+        IF FUNCTION TRIM(roster-user(idx)) = FUNCTION TRIM(userName)
+            MOVE idx TO loggedInUser
+            EXIT PERFORM
+        END-IF
+    END-PERFORM.
+
 POST-LOGIN-MENU.
     MOVE "N" TO postLoginDoneFlag
     PERFORM UNTIL postLoginDoneFlag = "Y"
@@ -564,6 +918,8 @@ POST-LOGIN-MENU.
         PERFORM DISPLAY-MSG
         MOVE "8. Job Search/Internship" TO msgBuffer
         PERFORM DISPLAY-MSG
+        MOVE "9. People You May Know" TO msgBuffer
+        PERFORM DISPLAY-MSG
 
         PERFORM READ-INPUT-SAFELY
         IF EOF-INPUT-FILE = "Y"
@@ -573,21 +929,31 @@ POST-LOGIN-MENU.
 
             EVALUATE mainChoice
                 WHEN 1
+                    MOVE "CREATE-EDIT-PROFILE" TO current-action
                     PERFORM CREATE-EDIT-PROFILE
                 WHEN 2
+                    MOVE "VIEW-PROFILE" TO current-action
                     PERFORM VIEW-PROFILE
                 WHEN 3
+                    MOVE "SEARCH-USER" TO current-action
                     PERFORM SEARCH-USER
                 WHEN 4
+                    MOVE "VIEW-PENDING-REQUESTS" TO current-action
                     PERFORM VIEW-PENDING-REQUESTS
                 WHEN 5
+                    MOVE "SKILL-MENU" TO current-action
                     PERFORM SKILL-MENU
                 WHEN 6
+                    MOVE "VIEW-MY-NETWORK" TO current-action
                     PERFORM VIEW-MY-NETWORK
                 WHEN 7
                     MOVE "Y" TO postLoginDoneFlag
                 WHEN 8
+                    MOVE "JOB-MENU" TO current-action
                     PERFORM JOB-MENU
+                WHEN 9
+                    MOVE "VIEW-PEOPLE-YOU-MAY-KNOW" TO current-action
+                    PERFORM VIEW-PEOPLE-YOU-MAY-KNOW
             END-EVALUATE
         END-IF
     END-PERFORM.
@@ -595,7 +961,7 @@ POST-LOGIN-MENU.
 CHECK-PENDING-REQUESTS.
     MOVE 0 TO pending-count
     PERFORM VARYING conn-idx FROM 1 BY 1 UNTIL conn-idx > request-count
-        IF FUNCTION TRIM(req-receiver(conn-idx)) = FUNCTION TRIM(account-user(loggedInUser))
+        IF FUNCTION TRIM(req-receiver(conn-idx)) = FUNCTION TRIM(roster-user(loggedInUser))
             ADD 1 TO pending-count
         END-IF
     END-PERFORM
@@ -620,7 +986,7 @@ VIEW-PENDING-REQUESTS.
 
     MOVE 0 TO pending-count
     PERFORM VARYING conn-idx FROM 1 BY 1 UNTIL conn-idx > request-count
-        IF req-receiver(conn-idx) = account-user(loggedInUser)
+        IF req-receiver(conn-idx) = roster-user(loggedInUser)
             ADD 1 TO pending-count
             MOVE SPACES TO msgBuffer
             STRING pending-count DELIMITED BY SIZE
@@ -641,8 +1007,15 @@ SKILL-MENU.
     PERFORM UNTIL postLoginDoneFlag = "Y"
         MOVE "Learn a New Skill:" TO msgBuffer
         PERFORM DISPLAY-MSG
-        PERFORM VARYING subChoice FROM 1 BY 1 UNTIL subChoice > 5
-            MOVE skillName(subChoice) TO msgBuffer
+        PERFORM VARYING skill-idx FROM 1 BY 1 UNTIL skill-idx > skill-count
+            MOVE SPACES TO msgBuffer
+            STRING skill-idx DELIMITED BY SIZE
+                   ". " DELIMITED BY SIZE
+                   FUNCTION TRIM(skill-name(skill-idx)) DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   FUNCTION TRIM(skill-desc(skill-idx)) DELIMITED BY SIZE
+                   INTO msgBuffer
+            END-STRING
             PERFORM DISPLAY-MSG
         END-PERFORM
         MOVE "7. Go Back" TO msgBuffer
@@ -654,15 +1027,58 @@ SKILL-MENU.
             MOVE "Y" TO postLoginDoneFlag
         ELSE
             MOVE FUNCTION NUMVAL(IN-REC) TO subChoice
-            IF subChoice >= 1 AND subChoice <= 5
-                MOVE "This skill is under construction." TO msgBuffer
-                PERFORM DISPLAY-MSG
+            IF subChoice >= 1 AND subChoice <= skill-count
+                PERFORM SHOW-SKILL-DETAIL
             ELSE
                 MOVE "Y" TO postLoginDoneFlag
             END-IF
         END-IF
     END-PERFORM.
 
+SHOW-SKILL-DETAIL.
+    MOVE SPACES TO msgBuffer
+    STRING "Resource: " DELIMITED BY SIZE
+           FUNCTION TRIM(skill-link(subChoice)) DELIMITED BY SIZE
+           INTO msgBuffer
+    END-STRING
+    PERFORM DISPLAY-MSG
+    MOVE "Mark this skill as completed? (Y/N)" TO msgBuffer
+    PERFORM DISPLAY-MSG
+    PERFORM READ-INPUT-SAFELY
+    IF EOF-INPUT-FILE = "Y"
+        EXIT PARAGRAPH
+    END-IF
+    IF IN-REC = "Y" OR IN-REC = "y"
+        PERFORM MARK-SKILL-COMPLETED
+    END-IF.
+
+MARK-SKILL-COMPLETED.
+    MOVE "N" TO foundFlag
+    PERFORM VARYING skill-idx FROM 1 BY 1
+        UNTIL skill-idx > skills-completed-count(loggedInUser)
+        IF FUNCTION TRIM(skills-completed-table(loggedInUser, skill-idx)) =
+           FUNCTION TRIM(skill-name(subChoice))
+            MOVE "Y" TO foundFlag
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+
+    IF foundFlag = "Y"
+        MOVE "You have already completed this skill." TO msgBuffer
+        PERFORM DISPLAY-MSG
+    ELSE IF skills-completed-count(loggedInUser) >= 20
+        MOVE "Skill completion list is full." TO msgBuffer
+        PERFORM DISPLAY-MSG
+    ELSE
+        ADD 1 TO skills-completed-count(loggedInUser)
+        MOVE skill-name(subChoice) TO
+            skills-completed-table(loggedInUser, skills-completed-count(loggedInUser))
+        PERFORM SAVE-PROFILES
+        PERFORM WRITE-CHECKPOINT
+        MOVE "Skill marked as completed!" TO msgBuffer
+        PERFORM DISPLAY-MSG
+    END-IF.
+
 JOB-MENU.
     MOVE "N" TO jobMenuDoneFlag
     PERFORM UNTIL jobMenuDoneFlag = "Y"
@@ -676,6 +1092,8 @@ JOB-MENU.
         PERFORM DISPLAY-MSG
         MOVE "4. Back to Main Menu" TO msgBuffer
         PERFORM DISPLAY-MSG
+        MOVE "5. View Applicant Roster for My Postings" TO msgBuffer
+        PERFORM DISPLAY-MSG
         MOVE "Enter your choice:" TO msgBuffer
         PERFORM DISPLAY-MSG
 
@@ -687,13 +1105,19 @@ JOB-MENU.
 
             EVALUATE ws-display-idx
                 WHEN 1
+                    MOVE "POST-JOB" TO current-action
                     PERFORM POST-JOB
                 WHEN 2
+                    MOVE "BROWSE-JOBS" TO current-action
                     PERFORM BROWSE-JOBS
                 WHEN 3
+                    MOVE "VIEW-MY-APPLICATIONS" TO current-action
                     PERFORM VIEW-MY-APPLICATIONS
                 WHEN 4
                     MOVE "Y" TO jobMenuDoneFlag
+                WHEN 5
+                    MOVE "VIEW-APPLICANT-ROSTER" TO current-action
+                    PERFORM VIEW-APPLICANT-ROSTER
                 WHEN OTHER
                     MOVE "Invalid choice." TO msgBuffer
                     PERFORM DISPLAY-MSG
@@ -765,13 +1189,14 @@ POST-JOB.
     END-IF
 
     *> Add job to in-memory array
-    IF job-count < 10
+    IF job-count < 200
         ADD 1 TO job-count
         MOVE job-title TO job-title-record(job-count)
         MOVE job-desc TO job-desc-record(job-count)
         MOVE job-employer TO job-employer-record(job-count)
         MOVE job-location TO job-location-record(job-count)
         MOVE job-salary TO job-salary-record(job-count)
+        MOVE roster-user(loggedInUser) TO job-owner-record(job-count)
     ELSE
         MOVE "Maximum job limit reached." TO msgBuffer
         PERFORM DISPLAY-MSG
@@ -782,6 +1207,7 @@ POST-JOB.
 
     *> Persist to file
     PERFORM SAVE-JOBS
+    PERFORM WRITE-CHECKPOINT
 
     MOVE "Job posted successfully!" TO msgBuffer
     PERFORM DISPLAY-MSG
@@ -886,6 +1312,16 @@ DISPLAY-JOB-DETAILS.
     PERFORM DISPLAY-MSG
     MOVE "2. Back to Job List" TO msgBuffer
     PERFORM DISPLAY-MSG
+
+    MOVE "N" TO jobOwnerFlag
+    IF FUNCTION TRIM(job-owner-record(job-selection)) = FUNCTION TRIM(roster-user(loggedInUser))
+        MOVE "Y" TO jobOwnerFlag
+        MOVE "3. Edit This Listing" TO msgBuffer
+        PERFORM DISPLAY-MSG
+        MOVE "4. Withdraw This Listing" TO msgBuffer
+        PERFORM DISPLAY-MSG
+    END-IF
+
     MOVE "Enter your choice:" TO msgBuffer
     PERFORM DISPLAY-MSG
 
@@ -900,17 +1336,134 @@ DISPLAY-JOB-DETAILS.
             PERFORM APPLY-FOR-JOB
         WHEN 2
             PERFORM BROWSE-JOBS
+        WHEN 3
+            IF jobOwnerFlag = "Y"
+                PERFORM EDIT-JOB-LISTING
+            ELSE
+                MOVE "Invalid choice, returning to job list." TO msgBuffer
+                PERFORM DISPLAY-MSG
+                PERFORM BROWSE-JOBS
+            END-IF
+        WHEN 4
+            IF jobOwnerFlag = "Y"
+                PERFORM WITHDRAW-JOB-LISTING
+            ELSE
+                MOVE "Invalid choice, returning to job list." TO msgBuffer
+                PERFORM DISPLAY-MSG
+                PERFORM BROWSE-JOBS
+            END-IF
         WHEN OTHER
             MOVE "Invalid choice, returning to job list." TO msgBuffer
             PERFORM DISPLAY-MSG
             PERFORM BROWSE-JOBS
     END-EVALUATE.
 
+EDIT-JOB-LISTING.
+    MOVE "--- Edit Job Listing ---" TO msgBuffer
+    PERFORM DISPLAY-MSG
+
+    MOVE "Enter Job Title:" TO msgBuffer
+    PERFORM DISPLAY-MSG
+    PERFORM READ-INPUT-SAFELY
+    IF EOF-INPUT-FILE = "Y"
+        EXIT PARAGRAPH
+    END-IF
+    MOVE FUNCTION TRIM(IN-REC) TO job-title
+
+    MOVE "Enter Description (max 200 chars):" TO msgBuffer
+    PERFORM DISPLAY-MSG
+    PERFORM READ-INPUT-SAFELY
+    IF EOF-INPUT-FILE = "Y"
+        EXIT PARAGRAPH
+    END-IF
+    MOVE FUNCTION TRIM(IN-REC) TO job-desc
+
+    MOVE "Enter Employer Name:" TO msgBuffer
+    PERFORM DISPLAY-MSG
+    PERFORM READ-INPUT-SAFELY
+    IF EOF-INPUT-FILE = "Y"
+        EXIT PARAGRAPH
+    END-IF
+    MOVE FUNCTION TRIM(IN-REC) TO job-employer
+
+    MOVE "Enter Location:" TO msgBuffer
+    PERFORM DISPLAY-MSG
+    PERFORM READ-INPUT-SAFELY
+    IF EOF-INPUT-FILE = "Y"
+        EXIT PARAGRAPH
+    END-IF
+    MOVE FUNCTION TRIM(IN-REC) TO job-location
+
+    IF FUNCTION TRIM(job-title)    = SPACES
+       OR FUNCTION TRIM(job-desc)  = SPACES
+       OR FUNCTION TRIM(job-employer) = SPACES
+       OR FUNCTION TRIM(job-location) = SPACES
+        MOVE "Error: All required fields must be filled in." TO msgBuffer
+        PERFORM DISPLAY-MSG
+        MOVE "Listing not updated." TO msgBuffer
+        PERFORM DISPLAY-MSG
+        MOVE "----------------------------------" TO msgBuffer
+        PERFORM DISPLAY-MSG
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Enter Salary (optional, enter 'NONE' to skip):" TO msgBuffer
+    PERFORM DISPLAY-MSG
+    PERFORM READ-INPUT-SAFELY
+    IF EOF-INPUT-FILE = "Y"
+        EXIT PARAGRAPH
+    END-IF
+    MOVE FUNCTION TRIM(IN-REC) TO job-salary
+    IF FUNCTION TRIM(job-salary) = "NONE"
+        MOVE SPACES TO job-salary
+    END-IF
+
+    MOVE job-title-record(job-selection)    TO old-job-title
+    MOVE job-employer-record(job-selection) TO old-job-employer
+
+    MOVE job-title    TO job-title-record(job-selection)
+    MOVE job-desc     TO job-desc-record(job-selection)
+    MOVE job-employer TO job-employer-record(job-selection)
+    MOVE job-location TO job-location-record(job-selection)
+    MOVE job-salary   TO job-salary-record(job-selection)
+
+    PERFORM SAVE-JOBS
+    PERFORM PROPAGATE-JOB-RENAME-TO-APPLICATIONS
+    PERFORM WRITE-CHECKPOINT
+
+    MOVE "Job listing updated successfully!" TO msgBuffer
+    PERFORM DISPLAY-MSG
+    MOVE "----------------------------------" TO msgBuffer
+    PERFORM DISPLAY-MSG.
+
+PROPAGATE-JOB-RENAME-TO-APPLICATIONS.
+    PERFORM VARYING app-idx FROM 1 BY 1 UNTIL app-idx > application-count
+        IF FUNCTION TRIM(app-job-title-record(app-idx)) = FUNCTION TRIM(old-job-title)
+           AND FUNCTION TRIM(app-employer-record(app-idx)) = FUNCTION TRIM(old-job-employer)
+            MOVE job-title    TO app-job-title-record(app-idx)
+            MOVE job-employer TO app-employer-record(app-idx)
+            MOVE job-location TO app-location-record(app-idx)
+        END-IF
+    END-PERFORM
+    PERFORM SAVE-APPLICATIONS.
+
+WITHDRAW-JOB-LISTING.
+    PERFORM VARYING job-idx FROM job-selection BY 1 UNTIL job-idx >= job-count
+        MOVE job-record(job-idx + 1) TO job-record(job-idx)
+    END-PERFORM
+    SUBTRACT 1 FROM job-count
+    PERFORM SAVE-JOBS
+    PERFORM WRITE-CHECKPOINT
+    MOVE "Job listing withdrawn." TO msgBuffer
+    PERFORM DISPLAY-MSG
+    MOVE "----------------------------------" TO msgBuffer
+    PERFORM DISPLAY-MSG.
+
 APPLY-FOR-JOB.
     *> Check if user already applied for this job
     MOVE "N" TO foundFlag
     PERFORM VARYING app-idx FROM 1 BY 1 UNTIL app-idx > application-count
-        IF app-user-record(app-idx) = account-user(loggedInUser) AND
+        IF app-user-record(app-idx) = roster-user(loggedInUser) AND
            app-job-title-record(app-idx) = job-title-record(job-selection) AND
            app-employer-record(app-idx) = job-employer-record(job-selection)
             MOVE "Y" TO foundFlag
@@ -922,15 +1475,16 @@ APPLY-FOR-JOB.
         PERFORM DISPLAY-MSG
     ELSE
         *> Add application
-        IF application-count < 25
+        IF application-count < 200
             ADD 1 TO application-count
-            MOVE account-user(loggedInUser) TO app-user-record(application-count)
+            MOVE roster-user(loggedInUser) TO app-user-record(application-count)
             MOVE job-title-record(job-selection) TO app-job-title-record(application-count)
             MOVE job-employer-record(job-selection) TO app-employer-record(application-count)
             MOVE job-location-record(job-selection) TO app-location-record(application-count)
 
             *> Persist to file
             PERFORM SAVE-APPLICATIONS
+            PERFORM WRITE-CHECKPOINT
 
             MOVE SPACES TO msgBuffer
             STRING "Your application for " DELIMITED BY SIZE
@@ -953,7 +1507,7 @@ VIEW-MY-APPLICATIONS.
 
     MOVE SPACES TO msgBuffer
     STRING "Application Summary for " DELIMITED BY SIZE
-           FUNCTION TRIM(account-user(loggedInUser)) DELIMITED BY SIZE
+           FUNCTION TRIM(roster-user(loggedInUser)) DELIMITED BY SIZE
            INTO msgBuffer
     END-STRING
     PERFORM DISPLAY-MSG
@@ -963,7 +1517,7 @@ VIEW-MY-APPLICATIONS.
 
     MOVE 0 TO pending-count
     PERFORM VARYING app-idx FROM 1 BY 1 UNTIL app-idx > application-count
-        IF app-user-record(app-idx) = account-user(loggedInUser)
+        IF app-user-record(app-idx) = roster-user(loggedInUser)
             ADD 1 TO pending-count
 
             MOVE SPACES TO msgBuffer
@@ -1008,6 +1562,64 @@ VIEW-MY-APPLICATIONS.
         PERFORM DISPLAY-MSG
     END-IF.
 
+VIEW-APPLICANT-ROSTER.
+    MOVE "--- Applicant Roster for Your Postings ---" TO msgBuffer
+    PERFORM DISPLAY-MSG
+
+    MOVE 0 TO pending-count
+    PERFORM VARYING job-idx FROM 1 BY 1 UNTIL job-idx > job-count
+        IF job-owner-record(job-idx) = roster-user(loggedInUser)
+            ADD 1 TO pending-count
+            PERFORM DISPLAY-APPLICANTS-FOR-JOB
+        END-IF
+    END-PERFORM
+
+    IF pending-count = 0
+        MOVE "You have not posted any jobs yet." TO msgBuffer
+        PERFORM DISPLAY-MSG
+        MOVE "----------------------------------" TO msgBuffer
+        PERFORM DISPLAY-MSG
+    END-IF.
+
+DISPLAY-APPLICANTS-FOR-JOB.
+    MOVE SPACES TO msgBuffer
+    STRING "Job Title: " DELIMITED BY SIZE
+           FUNCTION TRIM(job-title-record(job-idx)) DELIMITED BY SIZE
+           INTO msgBuffer
+    END-STRING
+    PERFORM DISPLAY-MSG
+
+    MOVE SPACES TO msgBuffer
+    STRING "Employer: " DELIMITED BY SIZE
+           FUNCTION TRIM(job-employer-record(job-idx)) DELIMITED BY SIZE
+           INTO msgBuffer
+    END-STRING
+    PERFORM DISPLAY-MSG
+
+    MOVE 0 TO roster-applicant-count
+    PERFORM VARYING app-idx FROM 1 BY 1 UNTIL app-idx > application-count
+        IF FUNCTION TRIM(app-job-title-record(app-idx)) = FUNCTION TRIM(job-title-record(job-idx))
+           AND FUNCTION TRIM(app-employer-record(app-idx)) = FUNCTION TRIM(job-employer-record(job-idx))
+            ADD 1 TO roster-applicant-count
+            MOVE SPACES TO msgBuffer
+            STRING "  - " DELIMITED BY SIZE
+                   FUNCTION TRIM(app-user-record(app-idx)) DELIMITED BY SIZE
+                   INTO msgBuffer
+            END-STRING
+            PERFORM DISPLAY-MSG
+        END-IF
+    END-PERFORM
+
+    MOVE SPACES TO msgBuffer
+    STRING "Total applicants: " DELIMITED BY SIZE
+           roster-applicant-count DELIMITED BY SIZE
+           INTO msgBuffer
+    END-STRING
+    PERFORM DISPLAY-MSG
+
+    MOVE "----------------------------------" TO msgBuffer
+    PERFORM DISPLAY-MSG.
+
 CREATE-EDIT-PROFILE.
     MOVE "--- Create/Edit Profile ---" TO msgBuffer
     PERFORM DISPLAY-MSG
@@ -1061,9 +1673,118 @@ CREATE-EDIT-PROFILE.
     END-IF
     MOVE IN-REC TO about-me(loggedInUser)
 
+    PERFORM COLLECT-EXPERIENCE-ENTRIES
+    IF EOF-INPUT-FILE = "Y"
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM COLLECT-EDUCATION-ENTRIES
+    IF EOF-INPUT-FILE = "Y"
+        EXIT PARAGRAPH
+    END-IF
+
     MOVE "Profile updated successfully!" TO msgBuffer
     PERFORM DISPLAY-MSG
-    PERFORM SAVE-PROFILES.
+    PERFORM SAVE-PROFILES
+    PERFORM WRITE-CHECKPOINT.
+
+COLLECT-EXPERIENCE-ENTRIES.
+    MOVE SPACES TO experience-table(loggedInUser, 1)
+    MOVE SPACES TO experience-table(loggedInUser, 2)
+    MOVE SPACES TO experience-table(loggedInUser, 3)
+    MOVE "How many work experience entries would you like to add (0-3)?" TO msgBuffer
+    PERFORM DISPLAY-MSG
+    PERFORM READ-INPUT-SAFELY
+    IF EOF-INPUT-FILE = "Y"
+        EXIT PARAGRAPH
+    END-IF
+    MOVE FUNCTION NUMVAL(IN-REC) TO exp-entry-count
+    IF exp-entry-count > 3
+        MOVE 3 TO exp-entry-count
+    END-IF
+
+    PERFORM VARYING exp-idx FROM 1 BY 1
+        UNTIL exp-idx > exp-entry-count OR EOF-INPUT-FILE = "Y"
+        PERFORM COLLECT-ONE-EXPERIENCE-ENTRY
+    END-PERFORM.
+
+COLLECT-ONE-EXPERIENCE-ENTRY.
+    MOVE "Enter job title:" TO msgBuffer
+    PERFORM DISPLAY-MSG
+    PERFORM READ-INPUT-SAFELY
+    IF EOF-INPUT-FILE = "Y"
+        EXIT PARAGRAPH
+    END-IF
+    MOVE IN-REC TO exp-title(loggedInUser, exp-idx)
+
+    MOVE "Enter company:" TO msgBuffer
+    PERFORM DISPLAY-MSG
+    PERFORM READ-INPUT-SAFELY
+    IF EOF-INPUT-FILE = "Y"
+        EXIT PARAGRAPH
+    END-IF
+    MOVE IN-REC TO exp-company(loggedInUser, exp-idx)
+
+    MOVE "Enter dates (e.g. 2023-2024):" TO msgBuffer
+    PERFORM DISPLAY-MSG
+    PERFORM READ-INPUT-SAFELY
+    IF EOF-INPUT-FILE = "Y"
+        EXIT PARAGRAPH
+    END-IF
+    MOVE IN-REC TO exp-dates(loggedInUser, exp-idx)
+
+    MOVE "Enter description:" TO msgBuffer
+    PERFORM DISPLAY-MSG
+    PERFORM READ-INPUT-SAFELY
+    IF EOF-INPUT-FILE = "Y"
+        EXIT PARAGRAPH
+    END-IF
+    MOVE IN-REC TO exp-desc(loggedInUser, exp-idx).
+
+COLLECT-EDUCATION-ENTRIES.
+    MOVE SPACES TO education-table(loggedInUser, 1)
+    MOVE SPACES TO education-table(loggedInUser, 2)
+    MOVE SPACES TO education-table(loggedInUser, 3)
+    MOVE "How many education entries would you like to add (0-3)?" TO msgBuffer
+    PERFORM DISPLAY-MSG
+    PERFORM READ-INPUT-SAFELY
+    IF EOF-INPUT-FILE = "Y"
+        EXIT PARAGRAPH
+    END-IF
+    MOVE FUNCTION NUMVAL(IN-REC) TO edu-entry-count
+    IF edu-entry-count > 3
+        MOVE 3 TO edu-entry-count
+    END-IF
+
+    PERFORM VARYING edu-idx FROM 1 BY 1
+        UNTIL edu-idx > edu-entry-count OR EOF-INPUT-FILE = "Y"
+        PERFORM COLLECT-ONE-EDUCATION-ENTRY
+    END-PERFORM.
+
+COLLECT-ONE-EDUCATION-ENTRY.
+    MOVE "Enter degree:" TO msgBuffer
+    PERFORM DISPLAY-MSG
+    PERFORM READ-INPUT-SAFELY
+    IF EOF-INPUT-FILE = "Y"
+        EXIT PARAGRAPH
+    END-IF
+    MOVE IN-REC TO edu-degree(loggedInUser, edu-idx)
+
+    MOVE "Enter university:" TO msgBuffer
+    PERFORM DISPLAY-MSG
+    PERFORM READ-INPUT-SAFELY
+    IF EOF-INPUT-FILE = "Y"
+        EXIT PARAGRAPH
+    END-IF
+    MOVE IN-REC TO edu-university(loggedInUser, edu-idx)
+
+    MOVE "Enter years attended (e.g. 2020-2024):" TO msgBuffer
+    PERFORM DISPLAY-MSG
+    PERFORM READ-INPUT-SAFELY
+    IF EOF-INPUT-FILE = "Y"
+        EXIT PARAGRAPH
+    END-IF
+    MOVE IN-REC TO edu-years(loggedInUser, edu-idx).
 
 VIEW-PROFILE.
     MOVE "--- My Profile ---" TO msgBuffer
@@ -1106,56 +1827,201 @@ VIEW-PROFILE.
     END-STRING
     PERFORM DISPLAY-MSG
 
+    PERFORM DISPLAY-PROFILE-EXPERIENCE
+    PERFORM DISPLAY-PROFILE-EDUCATION
+
+    MOVE "Skills completed:" TO msgBuffer
+    PERFORM DISPLAY-MSG
+    IF skills-completed-count(loggedInUser) = 0
+        MOVE "  None yet." TO msgBuffer
+        PERFORM DISPLAY-MSG
+    ELSE
+        PERFORM VARYING skill-idx FROM 1 BY 1
+            UNTIL skill-idx > skills-completed-count(loggedInUser)
+            MOVE SPACES TO msgBuffer
+            STRING "  - " DELIMITED BY SIZE
+                   FUNCTION TRIM(skills-completed-table(loggedInUser, skill-idx)) DELIMITED BY SIZE
+                   INTO msgBuffer
+            END-STRING
+            PERFORM DISPLAY-MSG
+        END-PERFORM
+    END-IF
+
     MOVE "----------------------------------" TO msgBuffer
     PERFORM DISPLAY-MSG.
 
+DISPLAY-PROFILE-EXPERIENCE.
+    MOVE "Experience:" TO msgBuffer
+    PERFORM DISPLAY-MSG
+    MOVE 0 TO pending-count
+    PERFORM VARYING exp-idx FROM 1 BY 1 UNTIL exp-idx > 3
+        IF FUNCTION TRIM(exp-title(loggedInUser, exp-idx)) NOT = SPACES
+            ADD 1 TO pending-count
+            MOVE SPACES TO msgBuffer
+            STRING "  - " DELIMITED BY SIZE
+                   FUNCTION TRIM(exp-title(loggedInUser, exp-idx)) DELIMITED BY SIZE
+                   ", " DELIMITED BY SIZE
+                   FUNCTION TRIM(exp-company(loggedInUser, exp-idx)) DELIMITED BY SIZE
+                   " (" DELIMITED BY SIZE
+                   FUNCTION TRIM(exp-dates(loggedInUser, exp-idx)) DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO msgBuffer
+            END-STRING
+            PERFORM DISPLAY-MSG
+            IF FUNCTION TRIM(exp-desc(loggedInUser, exp-idx)) NOT = SPACES
+                MOVE SPACES TO msgBuffer
+                STRING "      " DELIMITED BY SIZE
+                       FUNCTION TRIM(exp-desc(loggedInUser, exp-idx)) DELIMITED BY SIZE
+                       INTO msgBuffer
+                END-STRING
+                PERFORM DISPLAY-MSG
+            END-IF
+        END-IF
+    END-PERFORM
+    IF pending-count = 0
+        MOVE "  None yet." TO msgBuffer
+        PERFORM DISPLAY-MSG
+    END-IF.
+
+DISPLAY-PROFILE-EDUCATION.
+    MOVE "Education:" TO msgBuffer
+    PERFORM DISPLAY-MSG
+    MOVE 0 TO pending-count
+    PERFORM VARYING edu-idx FROM 1 BY 1 UNTIL edu-idx > 3
+        IF FUNCTION TRIM(edu-degree(loggedInUser, edu-idx)) NOT = SPACES
+            ADD 1 TO pending-count
+            MOVE SPACES TO msgBuffer
+            STRING "  - " DELIMITED BY SIZE
+                   FUNCTION TRIM(edu-degree(loggedInUser, edu-idx)) DELIMITED BY SIZE
+                   ", " DELIMITED BY SIZE
+                   FUNCTION TRIM(edu-university(loggedInUser, edu-idx)) DELIMITED BY SIZE
+                   " (" DELIMITED BY SIZE
+                   FUNCTION TRIM(edu-years(loggedInUser, edu-idx)) DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO msgBuffer
+            END-STRING
+            PERFORM DISPLAY-MSG
+        END-IF
+    END-PERFORM
+    IF pending-count = 0
+        MOVE "  None yet." TO msgBuffer
+        PERFORM DISPLAY-MSG
+    END-IF.
+
 SEARCH-USER.
-    MOVE "Enter the first and last name to search:" TO msgBuffer
+    MOVE "Enter a name, university, or major to search for:" TO msgBuffer
     PERFORM DISPLAY-MSG
     PERFORM READ-INPUT-SAFELY
     IF EOF-INPUT-FILE = "Y"
         EXIT PARAGRAPH
     END-IF
-    MOVE IN-REC TO ws-search-name
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(IN-REC)) TO ws-search-name
 
     MOVE "N" TO search-found-flag
+    MOVE 0 TO search-match-count
     PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > accountCount
         IF idx = loggedInUser
             EXIT PERFORM CYCLE
         END-IF
 
-        STRING FUNCTION TRIM(first-name(idx)) DELIMITED BY SIZE
-               " " DELIMITED BY SIZE
-               FUNCTION TRIM(last-name(idx)) DELIMITED BY SIZE
-               INTO ws-full-name
-        END-STRING
-
-        IF FUNCTION TRIM(ws-full-name) = FUNCTION TRIM(ws-search-name)
+        PERFORM CHECK-USER-MATCHES-SEARCH
+        IF ws-contains-flag = "Y"
             MOVE "Y" TO search-found-flag
+            ADD 1 TO search-match-count
+            MOVE idx TO search-match-table(search-match-count)
+
+            STRING FUNCTION TRIM(first-name(idx)) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   FUNCTION TRIM(last-name(idx)) DELIMITED BY SIZE
+                   INTO ws-full-name
+            END-STRING
+
             MOVE SPACES TO msgBuffer
-            STRING "User found: " DELIMITED BY SIZE
+            STRING search-match-count DELIMITED BY SIZE
+                   ". " DELIMITED BY SIZE
                    FUNCTION TRIM(ws-full-name) DELIMITED BY SIZE
+                   " (" DELIMITED BY SIZE
+                   FUNCTION TRIM(university(idx)) DELIMITED BY SIZE
+                   ", " DELIMITED BY SIZE
+                   FUNCTION TRIM(major(idx)) DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
                    INTO msgBuffer
             END-STRING
             PERFORM DISPLAY-MSG
-            PERFORM CHECK-CONNECTION-STATUS
-            EXIT PERFORM
         END-IF
     END-PERFORM
 
     IF search-found-flag = "N"
         MOVE "User not found." TO msgBuffer
         PERFORM DISPLAY-MSG
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Enter the number of the user to view, or 0 to cancel:" TO msgBuffer
+    PERFORM DISPLAY-MSG
+    PERFORM READ-INPUT-SAFELY
+    IF EOF-INPUT-FILE = "Y"
+        EXIT PARAGRAPH
+    END-IF
+    MOVE FUNCTION NUMVAL(IN-REC) TO search-idx
+    IF search-idx > 0 AND search-idx <= search-match-count
+        MOVE search-match-table(search-idx) TO idx
+        STRING FUNCTION TRIM(first-name(idx)) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(last-name(idx)) DELIMITED BY SIZE
+               INTO ws-full-name
+        END-STRING
+        MOVE SPACES TO msgBuffer
+        STRING "User found: " DELIMITED BY SIZE
+               FUNCTION TRIM(ws-full-name) DELIMITED BY SIZE
+               INTO msgBuffer
+        END-STRING
+        PERFORM DISPLAY-MSG
+        PERFORM CHECK-CONNECTION-STATUS
     END-IF.
 
+CHECK-USER-MATCHES-SEARCH.
+    STRING FUNCTION TRIM(first-name(idx)) DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           FUNCTION TRIM(last-name(idx)) DELIMITED BY SIZE
+           INTO ws-full-name
+    END-STRING
+
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(ws-full-name)) TO ws-haystack
+    PERFORM CHECK-CONTAINS
+    IF ws-contains-flag NOT = "Y"
+        MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(university(idx))) TO ws-haystack
+        PERFORM CHECK-CONTAINS
+    END-IF
+    IF ws-contains-flag NOT = "Y"
+        MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(major(idx))) TO ws-haystack
+        PERFORM CHECK-CONTAINS
+    END-IF.
+
+CHECK-CONTAINS.
+    MOVE "N" TO ws-contains-flag
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(ws-haystack)) TO ws-haystack-len
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(ws-search-name)) TO ws-needle-len
+    IF ws-needle-len = 0 OR ws-needle-len > ws-haystack-len
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM VARYING ws-scan-pos FROM 1 BY 1
+        UNTIL ws-scan-pos > (ws-haystack-len - ws-needle-len + 1)
+        IF ws-haystack(ws-scan-pos:ws-needle-len) = FUNCTION TRIM(ws-search-name)
+            MOVE "Y" TO ws-contains-flag
+            EXIT PERFORM
+        END-IF
+    END-PERFORM.
+
 CHECK-CONNECTION-STATUS.
     MOVE "N" TO can-send-request
     MOVE 0 TO conn-idx
     PERFORM VARYING conn-check-idx FROM 1 BY 1 UNTIL conn-check-idx > connection-count
-        IF (conn-user1(conn-check-idx) = account-user(loggedInUser) AND
-            conn-user2(conn-check-idx) = account-user(idx)) OR
-           (conn-user2(conn-check-idx) = account-user(loggedInUser) AND
-            conn-user1(conn-check-idx) = account-user(idx))
+        IF (conn-user1(conn-check-idx) = roster-user(loggedInUser) AND
+            conn-user2(conn-check-idx) = roster-user(idx)) OR
+           (conn-user2(conn-check-idx) = roster-user(loggedInUser) AND
+            conn-user1(conn-check-idx) = roster-user(idx))
             MOVE conn-check-idx TO conn-idx
             EXIT PERFORM
         END-IF
@@ -1173,8 +2039,8 @@ CHECK-CONNECTION-STATUS.
         *> Check if there's already a pending request
         MOVE "N" TO foundFlag
         PERFORM VARYING conn-check-idx FROM 1 BY 1 UNTIL conn-check-idx > request-count
-            IF req-sender(conn-check-idx) = account-user(loggedInUser) AND
-               req-receiver(conn-check-idx) = account-user(idx)
+            IF req-sender(conn-check-idx) = roster-user(loggedInUser) AND
+               req-receiver(conn-check-idx) = roster-user(idx)
                 MOVE "Y" TO foundFlag
                 EXIT PERFORM
             END-IF
@@ -1197,11 +2063,12 @@ CHECK-CONNECTION-STATUS.
     END-IF.
 
 SEND-CONNECTION-REQUEST.
-    IF request-count < 25
+    IF request-count < 200
         ADD 1 TO request-count
-        MOVE account-user(loggedInUser) TO req-sender(request-count)
-        MOVE account-user(idx) TO req-receiver(request-count)
+        MOVE roster-user(loggedInUser) TO req-sender(request-count)
+        MOVE roster-user(idx) TO req-receiver(request-count)
         PERFORM SAVE-REQUESTS
+        PERFORM WRITE-CHECKPOINT
         MOVE "Connection request sent!" TO msgBuffer
         PERFORM DISPLAY-MSG
     ELSE
@@ -1228,7 +2095,7 @@ FIND-AND-PROCESS-REQUEST.
     MOVE 0 TO conn-idx
     MOVE 0 TO pending-count
     PERFORM VARYING conn-check-idx FROM 1 BY 1 UNTIL conn-check-idx > request-count
-        IF req-receiver(conn-check-idx) = account-user(loggedInUser)
+        IF req-receiver(conn-check-idx) = roster-user(loggedInUser)
             ADD 1 TO pending-count
             IF pending-count = subChoice
                 MOVE conn-check-idx TO conn-idx
@@ -1252,7 +2119,7 @@ FIND-AND-PROCESS-REQUEST.
     END-IF.
 
 ACCEPT-CONNECTION-REQUEST.
-    IF connection-count < 25
+    IF connection-count < 200
         ADD 1 TO connection-count
         MOVE req-sender(conn-idx) TO conn-user1(connection-count)
         MOVE req-receiver(conn-idx) TO conn-user2(connection-count)
@@ -1274,7 +2141,8 @@ REMOVE-REQUEST.
         MOVE req-receiver(conn-check-idx + 1) TO req-receiver(conn-check-idx)
     END-PERFORM
     SUBTRACT 1 FROM request-count
-    PERFORM SAVE-REQUESTS.
+    PERFORM SAVE-REQUESTS
+    PERFORM WRITE-CHECKPOINT.
 
 VIEW-MY-NETWORK.
     MOVE "--- My Network ---" TO msgBuffer
@@ -1283,7 +2151,7 @@ VIEW-MY-NETWORK.
     MOVE 0 TO pending-count
     PERFORM VARYING conn-idx FROM 1 BY 1 UNTIL conn-idx > connection-count
         IF conn-accepted(conn-idx)
-            IF conn-user1(conn-idx) = account-user(loggedInUser)
+            IF conn-user1(conn-idx) = roster-user(loggedInUser)
                 ADD 1 TO pending-count
                 MOVE SPACES TO msgBuffer
                 STRING pending-count DELIMITED BY SIZE
@@ -1292,7 +2160,7 @@ VIEW-MY-NETWORK.
                        INTO msgBuffer
                 END-STRING
                 PERFORM DISPLAY-MSG
-            ELSE IF conn-user2(conn-idx) = account-user(loggedInUser)
+            ELSE IF conn-user2(conn-idx) = roster-user(loggedInUser)
                 ADD 1 TO pending-count
                 MOVE SPACES TO msgBuffer
                 STRING pending-count DELIMITED BY SIZE
@@ -1313,6 +2181,95 @@ VIEW-MY-NETWORK.
     MOVE "----------------------------------" TO msgBuffer
     PERFORM DISPLAY-MSG.
 
+VIEW-PEOPLE-YOU-MAY-KNOW.
+    MOVE "--- People You May Know ---" TO msgBuffer
+    PERFORM DISPLAY-MSG
+
+    PERFORM BUILD-PYM-DIRECT-CONNECTIONS
+    PERFORM BUILD-PYM-CANDIDATES
+
+    IF pym-candidate-count = 0
+        MOVE "No suggestions right now." TO msgBuffer
+        PERFORM DISPLAY-MSG
+    ELSE
+        PERFORM VARYING pym-scan-idx FROM 1 BY 1
+            UNTIL pym-scan-idx > pym-candidate-count
+            MOVE SPACES TO msgBuffer
+            STRING pym-scan-idx DELIMITED BY SIZE
+                   ". " DELIMITED BY SIZE
+                   FUNCTION TRIM(pym-candidate-table(pym-scan-idx)) DELIMITED BY SIZE
+                   " (via " DELIMITED BY SIZE
+                   FUNCTION TRIM(pym-via-table(pym-scan-idx)) DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO msgBuffer
+            END-STRING
+            PERFORM DISPLAY-MSG
+        END-PERFORM
+    END-IF
+
+    MOVE "----------------------------------" TO msgBuffer
+    PERFORM DISPLAY-MSG.
+
+BUILD-PYM-DIRECT-CONNECTIONS.
+    MOVE 0 TO pym-direct-count
+    PERFORM VARYING conn-idx FROM 1 BY 1 UNTIL conn-idx > connection-count
+        IF conn-accepted(conn-idx)
+            IF conn-user1(conn-idx) = roster-user(loggedInUser)
+                ADD 1 TO pym-direct-count
+                MOVE conn-user2(conn-idx) TO pym-direct-table(pym-direct-count)
+            ELSE IF conn-user2(conn-idx) = roster-user(loggedInUser)
+                ADD 1 TO pym-direct-count
+                MOVE conn-user1(conn-idx) TO pym-direct-table(pym-direct-count)
+            END-IF
+        END-IF
+    END-PERFORM.
+
+BUILD-PYM-CANDIDATES.
+    MOVE 0 TO pym-candidate-count
+    PERFORM VARYING pym-scan-idx FROM 1 BY 1 UNTIL pym-scan-idx > pym-direct-count
+        PERFORM VARYING conn-idx FROM 1 BY 1 UNTIL conn-idx > connection-count
+            IF conn-accepted(conn-idx)
+                IF conn-user1(conn-idx) = pym-direct-table(pym-scan-idx)
+                    MOVE conn-user2(conn-idx) TO pym-other-user
+                    PERFORM ADD-PYM-CANDIDATE
+                ELSE IF conn-user2(conn-idx) = pym-direct-table(pym-scan-idx)
+                    MOVE conn-user1(conn-idx) TO pym-other-user
+                    PERFORM ADD-PYM-CANDIDATE
+                END-IF
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+
+ADD-PYM-CANDIDATE.
+    IF pym-other-user = roster-user(loggedInUser)
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "N" TO pym-is-duplicate
+    PERFORM VARYING conn-check-idx FROM 1 BY 1 UNTIL conn-check-idx > pym-direct-count
+        IF pym-other-user = pym-direct-table(conn-check-idx)
+            MOVE "Y" TO pym-is-duplicate
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+    IF pym-is-duplicate = "Y"
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM VARYING conn-check-idx FROM 1 BY 1 UNTIL conn-check-idx > pym-candidate-count
+        IF pym-other-user = pym-candidate-table(conn-check-idx)
+            MOVE "Y" TO pym-is-duplicate
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+    IF pym-is-duplicate = "Y"
+        EXIT PARAGRAPH
+    END-IF
+
+    ADD 1 TO pym-candidate-count
+    MOVE pym-other-user TO pym-candidate-table(pym-candidate-count)
+    MOVE pym-direct-table(pym-scan-idx) TO pym-via-table(pym-candidate-count).
+
 DISPLAY-MSG.
     DISPLAY msgBuffer
     WRITE OUT-REC FROM msgBuffer.
